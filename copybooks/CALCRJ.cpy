@@ -0,0 +1,7 @@
+000100*----------------------------------------------------------------*
+000110* CALCRJ  - REJECT REASON FIELDS, APPENDED AFTER THE CALCTXN      *
+000120*           FIELDS TO FORM THE CALC-REJECT-FILE RECORD.           *
+000130*----------------------------------------------------------------*
+000140     05  CALC-REJECT-REASON-CODE     PIC X(04).
+000150     05  CALC-REJECT-REASON-TEXT     PIC X(30).
+000160
