@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------*
+000110* CALCID  - CALCULATRICE IDENTIFICATION FIELDS                  *
+000120*           TRANSACTION-ID, OPERATOR-ID AND THE DATE/TIME THE   *
+000130*           TRANSACTION WAS KEYED. SHARED BY THE TRANSACTION,   *
+000140*           REPORT AND REJECT RECORD LAYOUTS. INCLUDE UNDER A   *
+000150*           CALLER-SUPPLIED 01-LEVEL GROUP ITEM, AHEAD OF       *
+000160*           CALCTXN.                                            *
+000170*----------------------------------------------------------------*
+000180     05  CALC-TXN-ID             PIC X(10).
+000190     05  CALC-OPER-ID            PIC X(08).
+000200     05  CALC-RUN-DATE           PIC 9(08).
+000210     05  CALC-RUN-TIME           PIC 9(06).
+000220
