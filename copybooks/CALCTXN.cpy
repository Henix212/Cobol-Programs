@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------*
+000110* CALCTXN - CALCULATRICE TRANSACTION FIELDS                      *
+000120*           SHARED BY THE TRANSACTION, REPORT AND REJECT         *
+000130*           RECORD LAYOUTS. INCLUDE UNDER A CALLER-SUPPLIED      *
+000140*           01-LEVEL GROUP ITEM.                                 *
+000150*----------------------------------------------------------------*
+000160     05  CALC-NUM1               PIC S9(07)V99
+000170         SIGN LEADING SEPARATE.
+000180     05  CALC-NUM1-X REDEFINES CALC-NUM1
+000190                                 PIC X(10).
+000200     05  CALC-OPERATOR           PIC XXX.
+000210     05  CALC-NUM2               PIC S9(07)V99
+000220         SIGN LEADING SEPARATE.
+000230     05  CALC-NUM2-X REDEFINES CALC-NUM2
+000240                                 PIC X(10).
+000250
