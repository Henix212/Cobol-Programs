@@ -0,0 +1,69 @@
+//CALCJOB  JOB (ACCTG),'CALCULATRICE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CALCJOB - OVERNIGHT SCHEDULED RUN OF CALCULATRICE.           *
+//*           READS THE DAY'S TRANSACTION FILE, WRITES THE       *
+//*           PRINTED REPORT AND THE REJECT FILE, AND RESTARTS   *
+//*           FROM THE LAST CHECKPOINT IF RESUBMITTED AFTER AN   *
+//*           ABEND. STEP0010 ENDS WITH A NON-ZERO RETURN CODE   *
+//*           WHENEVER THE REJECT FILE IS NON-EMPTY, SO THE      *
+//*           SCHEDULER PAGES SOMEONE ONLY WHEN THERE WERE       *
+//*           ACTUAL REJECTS.                                    *
+//*-------------------------------------------------------------*
+//* CALCRPT, CALCREJ AND CALCCKPT MUST ALREADY BE CATALOGUED      *
+//* BEFORE THE FIRST EVER RUN OF THIS JOB - DISP=OLD BELOW WILL   *
+//* NOT ALLOCATE THEM. HAVE OPERATIONS RUN A ONE-TIME IEFBR14     *
+//* STEP TO CREATE THEM EMPTY (SAME DSN/SPACE/DCB AS BELOW)       *
+//* BEFORE THIS JOB IS SCHEDULED FOR THE FIRST TIME.              *
+//*-------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//* 2026-08-09  RH  WRITTEN. CALCULATRICE WAS PREVIOUSLY COMPILED *
+//*                 AND RUN BY HAND.                              *
+//* 2026-08-09  RH  CALCRPT AND CALCREJ MOVED FROM SYSOUT/NEW TO  *
+//*                 CATALOGED DATASETS WITH MOD DISPOSITION SO    *
+//*                 BOTH SURVIVE AND EXTEND CORRECTLY ACROSS A    *
+//*                 RESTART; CALCREJ LRECL CORRECTED TO 89 TO     *
+//*                 MATCH CALC-REJECT-RECORD. ADDED STEP0020 TO   *
+//*                 PRINT THE ACCUMULATED REPORT DATASET.         *
+//* 2026-08-09  RH  CALCRPT LRECL RAISED TO 100 TO MATCH THE      *
+//*                 WIDENED CALC-REPORT-RECORD (RUN DATE/RUN TIME *
+//*                 COLUMNS ADDED TO THE DETAIL LINE).            *
+//* 2026-08-09  RH  CALCRPT/CALCREJ/CALCCKPT SWITCHED FROM MOD TO *
+//*                 OLD DISPOSITION. UNDER MOD, OPEN OUTPUT DOES  *
+//*                 NOT TRUNCATE - IT POSITIONS AT END LIKE OPEN  *
+//*                 EXTEND - SO A NON-RESTART RUN WAS SILENTLY    *
+//*                 APPENDING TO THE PRIOR RUN'S DATA INSTEAD OF  *
+//*                 STARTING CLEAN. CALCCKPT IS NOW MAINTAINED BY *
+//*                 THE PROGRAM AS A SINGLE RECORD OPENED I-O AND *
+//*                 REWRITTEN IN PLACE, SO IT NO LONGER RELIES ON *
+//*                 OPEN OUTPUT TRUNCATION EITHER.                *
+//*-------------------------------------------------------------*
+//STEP0010 EXEC PGM=CALCULTR
+//STEPLIB  DD  DISP=SHR,DSN=PROD.CALC.LOADLIB
+//CALCTXN  DD  DISP=SHR,DSN=PROD.CALC.TXNFILE
+//CALCRPT  DD  DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.CALC.REPORT,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CALCREJ  DD  DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.CALC.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//CALCCKPT DD  DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.CALC.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*-------------------------------------------------------------*
+//STEP0020 EXEC PGM=IEBGENER
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DISP=SHR,DSN=PROD.CALC.REPORT
+//SYSUT2   DD  SYSOUT=*
+//*-------------------------------------------------------------*
+//* RC=0 - CLEAN RUN, NO REJECTS.                                *
+//* RC=4 - RUN COMPLETED BUT ONE OR MORE TRANSACTIONS WERE       *
+//*        WRITTEN TO CALCREJ - REVIEW AND RE-KEY THE FAILURES.  *
+//*        THE SCHEDULER IS SET TO PAGE THE DUTY OPERATOR ON ANY *
+//*        COMPLETION CODE OTHER THAN RC=0.                      *
+//*-------------------------------------------------------------*
