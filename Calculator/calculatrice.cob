@@ -1,75 +1,453 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATRICE.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CALCULATRICE.
+000120 AUTHOR. R HENIX.
+000130 INSTALLATION. ACCOUNTING BATCH SERVICES.
+000140 DATE-WRITTEN. 12/03/2021.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-09  RH  CONVERTED FROM AN INTERACTIVE, ONE-SHOT ACCEPT  *
+000200*                 DIALOG TO A BATCH PROGRAM THAT READS CALC-TXN-  *
+000210*                 FILE AND PROCESSES EVERY TRANSACTION ON THE     *
+000220*                 FILE IN ONE JOB STEP.                           *
+000230* 2026-08-09  RH  ADDED CALC-REPORT-FILE SO EACH RUN LEAVES A     *
+000240*                 PRINTABLE RECORD OF THE CALCULATIONS INSTEAD OF *
+000250*                 JUST DISPLAY OUTPUT.                            *
+000255* 2026-08-09  RH  ADDED ** AND MOD OPERATORS.                     *
+000257* 2026-08-09  RH  ADDED A RUNNING GRAND TOTAL, PRINTED ON THE     *
+000258*                 REPORT FOOTER AND DISPLAYED AT STOP RUN.        *
+000259* 2026-08-09  RH  ADDED CALC-REJECT-FILE. BAD OPERATOR, NON-      *
+000262*                NUMERIC NUM1/NUM2 AND DIVIDE-BY-ZERO NOW ROUTE  *
+000264*                TO THE REJECT FILE WITH A REASON CODE INSTEAD   *
+000266*                OF LOOPING OR JUST DISPLAYING A MESSAGE.        *
+000267* 2026-08-09  RH  ADDED CHECKPOINT/RESTART. THE RUN WRITES ITS   *
+000268*                LAST-COMPLETED RECORD COUNT TO CALC-RESTART-    *
+000269*                FILE EVERY WS-CHECKPOINT-INTERVAL RECORDS AND,  *
+000270*                ON A RESTART, SKIPS FORWARD PAST ALREADY-       *
+000271*                PROCESSED RECORDS AND EXTENDS THE PRIOR REPORT  *
+000272*                AND REJECT FILES INSTEAD OF STARTING OVER.      *
+000273* 2026-08-09  RH  SET A NON-ZERO RETURN CODE WHEN THE REJECT     *
+000274*                FILE IS NON-EMPTY, FOR THE OVERNIGHT SCHEDULER. *
+000275* 2026-08-09  RH  ADDED ON SIZE ERROR TO EVERY ARITHMETIC        *
+000276*                STATEMENT IN 2160-CALCULATE. A RESULT THAT      *
+000277*                OVERFLOWS ITS PICTURE NOW ROUTES THE            *
+000278*                TRANSACTION TO THE REJECT FILE INSTEAD OF       *
+000279*                PRINTING A SILENTLY TRUNCATED ANSWER.           *
+000280* 2026-08-09  RH  ADDED CALC-TXN-ID/CALC-OPER-ID/CALC-RUN-DATE/  *
+000281*                CALC-RUN-TIME (COPYBOOK CALCID) TO THE          *
+000282*                TRANSACTION, REPORT AND REJECT RECORDS SO EACH  *
+000283*                CALCULATION CAN BE TRACED BACK TO WHO RAN IT    *
+000284*                AND WHEN.                                       *
+000285* 2026-08-09  RH  CORRECTED THREE REPORT GROUPS (WS-HEADING-2,   *
+000286*                WS-DETAIL-LINE, WS-GRAND-TOTAL-LINE) WHOSE      *
+000287*                TRAILING FILLER LEFT THEM LONGER THAN THE       *
+000288*                80-BYTE CALC-REPORT-RECORD, WHICH WAS SILENTLY  *
+000289*                TRUNCATING THE WRITE. ALSO WIDENED CALC-RESTART-*
+000290*                RECORD TO CARRY THE RUNNING TRANSACTION COUNT,  *
+000291*                REJECT COUNT AND GRAND TOTAL SO A RESTARTED RUN *
+000292*                REPORTS TOTALS FOR THE WHOLE BATCH.             *
+000293* 2026-08-09  RH  FIXED "MOD" TO GIVE A TRUE INTEGER REMAINDER - *
+000294*                WS-QUOTIENT WAS A V99 FIELD, SO THE DIVIDE WAS  *
+000295*                TRUNCATING THE QUOTIENT TO TWO DECIMALS BEFORE  *
+000296*                DERIVING THE REMAINDER INSTEAD OF TRUNCATING IT *
+000297*                TO A WHOLE NUMBER. WIDENED CALC-REPORT-RECORD   *
+000298*                TO PIC X(100) AND ADDED RUN DATE/RUN TIME       *
+000299*                COLUMNS TO THE DETAIL LINE SO THE REPORT CAN    *
+000300*                ANSWER "WHEN" FOR A CALCULATION, NOT JUST "WHO".*
+000301*                ADDED ON SIZE ERROR TO THE GRAND TOTAL ACCUMULA-*
+000302*                TOR SO AN OVERFLOW THERE IS FLAGGED AND SETS A  *
+000303*                NON-ZERO RETURN CODE INSTEAD OF SILENTLY        *
+000304*                WRAPPING THE BATCH TOTAL.                       *
+000305* 2026-08-09  RH  MOVED 88 WS-SIZE-ERROR-OCCURRED BACK TO RIGHT  *
+000306*                AFTER 77 WS-SIZE-ERROR-SWITCH - IT HAD BEEN     *
+000307*                DECLARED AFTER WS-GRTOT-OVERFLOW-SWITCH INSTEAD *
+000308*                AND WAS SILENTLY TESTING THAT SWITCH INSTEAD OF *
+000309*                ITS OWN. ALSO REDESIGNED CALCCKPT I/O SO IT NO  *
+000310*                LONGER RELIES ON OPEN OUTPUT TO TRUNCATE THE    *
+000311*                CHECKPOINT RECORD (JCL DISP=MOD SUPPRESSES THAT *
+000312*                ON A REAL SYSTEM) - THE FILE IS NOW OPENED I-O  *
+000313*                ONCE IN 1200-CHECK-RESTART AND THE ONE CHECK-   *
+000314*                POINT RECORD IS REWRITTEN IN PLACE BY           *
+000315*                2700-WRITE-CHECKPOINT AND 9000-TERMINATE.       *
+000260*----------------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CALC-TXN-FILE ASSIGN TO CALCTXN
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT CALC-REPORT-FILE ASSIGN TO CALCRPT
+000330         ORGANIZATION IS SEQUENTIAL.
+000335     SELECT CALC-REJECT-FILE ASSIGN TO CALCREJ
+000336         ORGANIZATION IS SEQUENTIAL.
+000337     SELECT CALC-RESTART-FILE ASSIGN TO CALCCKPT
+000338         ORGANIZATION IS SEQUENTIAL
+000339         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  CALC-TXN-FILE
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  CALC-TXN-RECORD.
+000391     COPY CALCID.
+000392     COPY CALCTXN.
+000400 FD  CALC-REPORT-FILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  CALC-REPORT-RECORD              PIC X(100).
+000432 FD  CALC-REJECT-FILE
+000433     RECORDING MODE IS F
+000434     LABEL RECORDS ARE STANDARD.
+000435 01  CALC-REJECT-RECORD.
+000436     COPY CALCID
+000437         REPLACING ==CALC-TXN-ID==   BY ==CALC-REJECT-TXN-ID==
+000438                   ==CALC-OPER-ID==  BY ==CALC-REJECT-OPER-ID==
+000439                   ==CALC-RUN-DATE== BY ==CALC-REJECT-RUN-DATE==
+000440                   ==CALC-RUN-TIME== BY ==CALC-REJECT-RUN-TIME==.
+000442     COPY CALCTXN
+000443         REPLACING ==CALC-NUM1-X== BY ==CALC-REJECT-NUM1-X==
+000444                   ==CALC-NUM1==   BY ==CALC-REJECT-NUM1==
+000445                   ==CALC-OPERATOR== BY ==CALC-REJECT-OPERATOR==
+000446                   ==CALC-NUM2-X== BY ==CALC-REJECT-NUM2-X==
+000447                   ==CALC-NUM2==   BY ==CALC-REJECT-NUM2==.
+000448     COPY CALCRJ.
+000443 FD  CALC-RESTART-FILE
+000444     RECORDING MODE IS F
+000445     LABEL RECORDS ARE STANDARD.
+000446 01  CALC-RESTART-RECORD.
+000447     05  CALC-RESTART-COUNT      PIC 9(07).
+000449     05  CALC-RESTART-TXN-COUNT  PIC 9(07).
+000450     05  CALC-RESTART-REJ-COUNT  PIC 9(07).
+000451     05  CALC-RESTART-GR-TOTAL   PIC S9(09)V99
+000452         SIGN LEADING SEPARATE.
+000448     05  FILLER                  PIC X(47).
+000440 WORKING-STORAGE SECTION.
+000450 77  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+000460     88  WS-END-OF-FILE                 VALUE "Y".
+000470 77  RESULT                   PIC S9(07)V99
+000471     SIGN LEADING SEPARATE VALUE 0.
+000480 77  WS-RUN-DATE              PIC 9(08) VALUE 0.
+000490 77  WS-TXN-COUNT             PIC 9(07) COMP VALUE 0.
+000495 77  WS-QUOTIENT              PIC S9(09) COMP VALUE 0.
+000496 77  WS-GRAND-TOTAL           PIC S9(09)V99
+000497     SIGN LEADING SEPARATE VALUE 0.
+000498 77  WS-VALID-TXN-SWITCH      PIC X(01) VALUE "Y".
+000499     88  WS-VALID-TXN                    VALUE "Y".
+000500 77  WS-REJECT-COUNT          PIC 9(07) COMP VALUE 0.
+000501 77  WS-RESTART-FILE-STATUS   PIC X(02) VALUE SPACES.
+000502     88  WS-RESTART-FILE-OK              VALUE "00".
+000502 77  WS-RESTART-FILE-OPEN-SW  PIC X(01) VALUE "N".
+000502     88  WS-RESTART-FILE-OPEN            VALUE "Y".
+000503 77  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 10.
+000504 77  WS-PROCESSED-COUNT       PIC 9(07) COMP VALUE 0.
+000505 77  WS-RESTART-COUNT         PIC 9(07) COMP VALUE 0.
+000506 77  WS-SKIP-COUNTER          PIC 9(07) COMP VALUE 0.
+000507 77  WS-CKPT-QUOTIENT         PIC 9(07) COMP VALUE 0.
+000508 77  WS-CKPT-REMAINDER        PIC 9(05) COMP VALUE 0.
+000509 77  WS-SIZE-ERROR-SWITCH     PIC X(01) VALUE "N".
+000510     88  WS-SIZE-ERROR-OCCURRED         VALUE "Y".
+000511 77  WS-GRTOT-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+000512     88  WS-GRTOT-OVERFLOWED            VALUE "Y".
+000500
+000510 01  WS-HEADING-1.
+000520     05  FILLER                PIC X(30) VALUE
+000530         "=== SIMPLE CALCULATOR LOG ===".
+000540     05  FILLER                PIC X(50) VALUE SPACES.
+000550
+000560 01  WS-HEADING-2.
+000570     05  FILLER                PIC X(09) VALUE "RUN DATE ".
+000580     05  WH2-RUN-DATE          PIC 9999/99/99.
+000590     05  FILLER                PIC X(61) VALUE SPACES.
+000600
+000610 01  WS-HEADING-3.
+000620     05  FILLER                PIC X(08) VALUE "NUM1".
+000630     05  FILLER                PIC X(08) VALUE "OP".
+000640     05  FILLER                PIC X(08) VALUE "NUM2".
+000650     05  FILLER                PIC X(12) VALUE "RESULT".
+000655     05  FILLER                PIC X(12) VALUE "TXN-ID".
+000657     05  FILLER                PIC X(10) VALUE "OPER-ID".
+000658     05  FILLER                PIC X(12) VALUE "RUN DATE".
+000659     05  FILLER                PIC X(10) VALUE "RUN TIME".
+000660     05  FILLER                PIC X(20) VALUE SPACES.
+000670
+000680 01  WS-DETAIL-LINE.
+000690     05  WD-NUM1                PIC -Z(6)9.99.
+000700     05  FILLER                 PIC X(04) VALUE SPACES.
+000710     05  WD-OPERATOR            PIC XXX.
+000720     05  FILLER                 PIC X(05) VALUE SPACES.
+000730     05  WD-NUM2                PIC -Z(6)9.99.
+000740     05  FILLER                 PIC X(04) VALUE SPACES.
+000750     05  WD-RESULT              PIC -Z(6)9.99.
+000752     05  FILLER                 PIC X(02) VALUE SPACES.
+000754     05  WD-TXN-ID               PIC X(10).
+000756     05  FILLER                 PIC X(02) VALUE SPACES.
+000758     05  WD-OPER-ID              PIC X(08).
+000759     05  FILLER                 PIC X(02) VALUE SPACES.
+000760     05  WD-RUN-DATE             PIC 9999/99/99.
+000761     05  FILLER                 PIC X(02) VALUE SPACES.
+000762     05  WD-RUN-TIME             PIC 9(06).
+000763     05  FILLER                 PIC X(07) VALUE SPACES.
+000770
+000780 01  WS-FOOTER-LINE.
+000790     05  FILLER                 PIC X(20) VALUE
+000800         "TRANSACTION COUNT : ".
+000810     05  WF-TXN-COUNT           PIC ZZZ,ZZ9.
+000815     05  FILLER                 PIC X(53) VALUE SPACES.
 
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               77 num1 PIC 9999 VALUE 0.           *> Première valeur
-               77 num2 PIC 9999 VALUE 0.           *> Deuxième valeur
-               77 operator PIC X VALUE SPACE.      *> Opérateur (+, -, *, /)
-               77 result PIC S9999V99 VALUE 0.     *> Résultat
-               77 valid-input PIC X VALUE "N".     *> Indicateur de validité des entrées
-
-       PROCEDURE DIVISION.
-           DISPLAY "=== Simple Calculator ===".
-
-           *> Entering the first value
-           PERFORM UNTIL valid-input = "Y"
-               DISPLAY "Please enter a value for num1: "
-               ACCEPT num1
-               IF num1 NUMERIC
-                   MOVE "Y" TO valid-input
-               ELSE
-                   DISPLAY "Invalid input. Please enter a numeric value."
-               END-IF
-           END-PERFORM.
-
-           *> Reset the indicator
-           MOVE "N" TO valid-input.
-
-           *> Entering the second value
-           PERFORM UNTIL valid-input = "Y"
-               DISPLAY "Please enter a value for num2: "
-               ACCEPT num2
-               IF num2 NUMERIC
-                   MOVE "Y" TO valid-input
-               ELSE
-                   DISPLAY "Invalid input. Please enter a numeric value."
-               END-IF
-           END-PERFORM.
-           
-           MOVE "N" TO valid-input.
-
-           *> Operator input
-           PERFORM UNTIL valid-input = "Y"
-               DISPLAY "Please enter an operator (+, -, *, /): "
-               ACCEPT operator
-               IF operator = "+" OR operator = "-" OR operator = "*" OR operator = "/"
-                   MOVE "Y" TO valid-input
-               ELSE
-                   DISPLAY "Invalid input. Please enter a valid operator."
-               END-IF
-           END-PERFORM.
-
-           *> Calculate result based on operator                                                                      
-           EVALUATE operator
-               WHEN "+"
-                   ADD num1 TO num2 GIVING result
-               WHEN "-"
-                   SUBTRACT num2 FROM num1 GIVING result
-               WHEN "*"
-                   MULTIPLY num1 BY num2 GIVING result
-               WHEN "/"
-                   IF num2 = 0
-                       DISPLAY "Error: Division by zero is not allowed."
-                   ELSE
-                       DIVIDE num1 BY num2 GIVING result
-                   END-IF
-               WHEN OTHER
-                   DISPLAY "Invalid operator: " operator
-           END-EVALUATE.
-
-           *> Display result if valid operation
-           IF operator = "+" OR operator = "-" OR operator = "*" OR (operator = "/" AND num2 NOT = 0)
-               DISPLAY "Result = " result
-           END-IF.
-           STOP RUN.
+000816 01  WS-GRAND-TOTAL-LINE.
+000817     05  FILLER                 PIC X(20) VALUE
+000818         "BATCH GRAND TOTAL : ".
+000819     05  WG-GRAND-TOTAL         PIC -Z(8)9.99.
+000820     05  FILLER                 PIC X(47) VALUE SPACES.
+000830
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000880         UNTIL WS-END-OF-FILE.
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000900     STOP RUN.
+000910
+000920 1000-INITIALIZE.
+000930     OPEN INPUT CALC-TXN-FILE.
+000935     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+000950     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000955     IF WS-RESTART-COUNT > 0
+000956         OPEN EXTEND CALC-REPORT-FILE
+000957         OPEN EXTEND CALC-REJECT-FILE
+000958         MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+000959         PERFORM 1250-SKIP-FORWARD THRU 1250-EXIT
+000960     ELSE
+000961         OPEN OUTPUT CALC-REPORT-FILE
+000962         OPEN OUTPUT CALC-REJECT-FILE
+000963         PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+000964     END-IF.
+000970     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001001 1200-CHECK-RESTART.
+001002     MOVE 0 TO WS-RESTART-COUNT.
+001003     OPEN I-O CALC-RESTART-FILE.
+001004     IF WS-RESTART-FILE-OK
+001004         MOVE "Y" TO WS-RESTART-FILE-OPEN-SW
+001005         READ CALC-RESTART-FILE
+001006         AT END
+001006             MOVE 0 TO CALC-RESTART-COUNT
+001006             MOVE 0 TO CALC-RESTART-TXN-COUNT
+001006             MOVE 0 TO CALC-RESTART-REJ-COUNT
+001006             MOVE 0 TO CALC-RESTART-GR-TOTAL
+001006             WRITE CALC-RESTART-RECORD
+001007         NOT AT END
+001008             MOVE CALC-RESTART-COUNT TO WS-RESTART-COUNT
+001008             IF WS-RESTART-COUNT > 0
+001008                 MOVE CALC-RESTART-TXN-COUNT TO WS-TXN-COUNT
+001008                 MOVE CALC-RESTART-REJ-COUNT TO WS-REJECT-COUNT
+001008                 MOVE CALC-RESTART-GR-TOTAL TO WS-GRAND-TOTAL
+001008             END-IF
+001009         END-READ
+001009     END-IF.
+001010 1200-EXIT.
+001012     EXIT.
+001013
+001014 1250-SKIP-FORWARD.
+001015     MOVE 0 TO WS-SKIP-COUNTER.
+001016     PERFORM 1260-SKIP-ONE-RECORD THRU 1260-EXIT
+001017         UNTIL WS-END-OF-FILE
+001018         OR WS-SKIP-COUNTER = WS-RESTART-COUNT.
+001019 1250-EXIT.
+001020     EXIT.
+001021
+001022 1260-SKIP-ONE-RECORD.
+001023     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+001024     ADD 1 TO WS-SKIP-COUNTER.
+001025 1260-EXIT.
+001026     EXIT.
+001027
+001010 1100-WRITE-HEADINGS.
+001020     WRITE CALC-REPORT-RECORD FROM WS-HEADING-1.
+001030     MOVE WS-RUN-DATE TO WH2-RUN-DATE.
+001040     WRITE CALC-REPORT-RECORD FROM WS-HEADING-2.
+001050     WRITE CALC-REPORT-RECORD FROM WS-HEADING-3.
+001060 1100-EXIT.
+001070     EXIT.
+001080
+001100 2000-PROCESS-TRANSACTION.
+001101     PERFORM 2150-VALIDATE-TRANSACTION THRU 2150-EXIT.
+001102     IF WS-VALID-TXN
+001103         PERFORM 2160-CALCULATE THRU 2160-EXIT
+001103         IF WS-SIZE-ERROR-OCCURRED
+001103             MOVE "SIZE" TO CALC-REJECT-REASON-CODE
+001103             MOVE "ARITHMETIC RESULT TOO LARGE"
+001103                 TO CALC-REJECT-REASON-TEXT
+001103             PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+001103         ELSE
+001104             PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+001103         END-IF
+001105     ELSE
+001106         PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+001107     END-IF.
+001109     ADD 1 TO WS-PROCESSED-COUNT.
+001110     DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+001111         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+001112     IF WS-CKPT-REMAINDER = 0
+001113         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+001114     END-IF.
+001280     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+001290 2000-EXIT.
+001300     EXIT.
+001305
+001306 2150-VALIDATE-TRANSACTION.
+001307     MOVE "Y" TO WS-VALID-TXN-SWITCH.
+001308     MOVE SPACES TO CALC-REJECT-REASON-CODE.
+001309     MOVE SPACES TO CALC-REJECT-REASON-TEXT.
+001311     IF CALC-NUM1-X(1:1) NOT = "+"
+001312         AND CALC-NUM1-X(1:1) NOT = "-"
+001312         OR CALC-NUM1-X(2:9) NOT NUMERIC
+001313         MOVE "N" TO WS-VALID-TXN-SWITCH
+001314         MOVE "NUM1" TO CALC-REJECT-REASON-CODE
+001315         MOVE "NUM1 IS NOT NUMERIC" TO CALC-REJECT-REASON-TEXT
+001316     ELSE
+001317         IF CALC-NUM2-X(1:1) NOT = "+"
+001318             AND CALC-NUM2-X(1:1) NOT = "-"
+001318             OR CALC-NUM2-X(2:9) NOT NUMERIC
+001319             MOVE "N" TO WS-VALID-TXN-SWITCH
+001320             MOVE "NUM2" TO CALC-REJECT-REASON-CODE
+001321             MOVE "NUM2 IS NOT NUMERIC" TO CALC-REJECT-REASON-TEXT
+001322         ELSE
+001322             EVALUATE CALC-OPERATOR
+001323                 WHEN "+" WHEN "-" WHEN "*"
+001324                 WHEN "/" WHEN "**" WHEN "MOD"
+001325                     CONTINUE
+001326                 WHEN OTHER
+001327                     MOVE "N" TO WS-VALID-TXN-SWITCH
+001328                     MOVE "OPER" TO CALC-REJECT-REASON-CODE
+001329                     MOVE "INVALID OPERATOR"
+001331                         TO CALC-REJECT-REASON-TEXT
+001332             END-EVALUATE
+001333             IF WS-VALID-TXN-SWITCH = "Y"
+001334                 AND (CALC-OPERATOR = "/"
+001335                     OR CALC-OPERATOR = "MOD")
+001336                 AND CALC-NUM2 = 0
+001337                 MOVE "N" TO WS-VALID-TXN-SWITCH
+001338                 MOVE "DVZR" TO CALC-REJECT-REASON-CODE
+001339                 MOVE "DIVISION BY ZERO"
+001341                     TO CALC-REJECT-REASON-TEXT
+001342             END-IF
+001343         END-IF
+001344     END-IF.
+001345 2150-EXIT.
+001346     EXIT.
+001347
+001348 2160-CALCULATE.
+001348     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+001349     EVALUATE CALC-OPERATOR
+001350         WHEN "+"
+001351             ADD CALC-NUM1 TO CALC-NUM2 GIVING RESULT
+001351                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001351             END-ADD
+001352         WHEN "-"
+001353             SUBTRACT CALC-NUM2 FROM CALC-NUM1 GIVING RESULT
+001353                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001353             END-SUBTRACT
+001354         WHEN "*"
+001355             MULTIPLY CALC-NUM1 BY CALC-NUM2 GIVING RESULT
+001355                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001355             END-MULTIPLY
+001356         WHEN "/"
+001357             DIVIDE CALC-NUM1 BY CALC-NUM2 GIVING RESULT
+001357                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001357             END-DIVIDE
+001358         WHEN "**"
+001359             COMPUTE RESULT = CALC-NUM1 ** CALC-NUM2
+001359                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001359             END-COMPUTE
+001360         WHEN "MOD"
+001361             DIVIDE CALC-NUM1 BY CALC-NUM2
+001362                 GIVING WS-QUOTIENT REMAINDER RESULT
+001362                 ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001362             END-DIVIDE
+001363     END-EVALUATE.
+001364 2160-EXIT.
+001365     EXIT.
+001366
+001367 2600-WRITE-REJECT.
+001368     MOVE CALC-NUM1 TO CALC-REJECT-NUM1.
+001369     MOVE CALC-OPERATOR TO CALC-REJECT-OPERATOR.
+001371     MOVE CALC-NUM2 TO CALC-REJECT-NUM2.
+001371     MOVE CALC-TXN-ID TO CALC-REJECT-TXN-ID.
+001371     MOVE CALC-OPER-ID TO CALC-REJECT-OPER-ID.
+001371     MOVE CALC-RUN-DATE TO CALC-REJECT-RUN-DATE.
+001371     MOVE CALC-RUN-TIME TO CALC-REJECT-RUN-TIME.
+001372     WRITE CALC-REJECT-RECORD.
+001373     ADD 1 TO WS-REJECT-COUNT.
+001374 2600-EXIT.
+001375     EXIT.
+001376
+001421 2700-WRITE-CHECKPOINT.
+001422     IF WS-RESTART-FILE-OPEN
+001423         MOVE WS-PROCESSED-COUNT TO CALC-RESTART-COUNT
+001423         MOVE WS-TXN-COUNT TO CALC-RESTART-TXN-COUNT
+001423         MOVE WS-REJECT-COUNT TO CALC-RESTART-REJ-COUNT
+001423         MOVE WS-GRAND-TOTAL TO CALC-RESTART-GR-TOTAL
+001424         REWRITE CALC-RESTART-RECORD
+001424     END-IF.
+001426 2700-EXIT.
+001427     EXIT.
+001428
+001310
+001320 2100-READ-TXN-FILE.
+001330     READ CALC-TXN-FILE
+001340         AT END MOVE "Y" TO WS-EOF-SWITCH
+001350     END-READ.
+001360 2100-EXIT.
+001370     EXIT.
+001380
+001390 2200-WRITE-DETAIL-LINE.
+001400     MOVE CALC-NUM1 TO WD-NUM1.
+001410     MOVE CALC-OPERATOR TO WD-OPERATOR.
+001420     MOVE CALC-NUM2 TO WD-NUM2.
+001430     MOVE RESULT TO WD-RESULT.
+001433     MOVE CALC-TXN-ID TO WD-TXN-ID.
+001436     MOVE CALC-OPER-ID TO WD-OPER-ID.
+001437     MOVE CALC-RUN-DATE TO WD-RUN-DATE.
+001438     MOVE CALC-RUN-TIME TO WD-RUN-TIME.
+001440     WRITE CALC-REPORT-RECORD FROM WS-DETAIL-LINE.
+001450     ADD 1 TO WS-TXN-COUNT.
+001455     ADD RESULT TO WS-GRAND-TOTAL
+001456         ON SIZE ERROR
+001457             MOVE "Y" TO WS-GRTOT-OVERFLOW-SWITCH
+001458             DISPLAY "GRAND TOTAL OVERFLOW - WS-GRAND-TOTAL NO "
+001459                 "LONGER RELIABLE FOR THIS RUN"
+001460     END-ADD.
+001460 2200-EXIT.
+001470     EXIT.
+001480
+001490 9000-TERMINATE.
+001500     MOVE WS-TXN-COUNT TO WF-TXN-COUNT.
+001510     WRITE CALC-REPORT-RECORD FROM WS-FOOTER-LINE.
+001515     MOVE WS-GRAND-TOTAL TO WG-GRAND-TOTAL.
+001516     WRITE CALC-REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+001517     DISPLAY "Batch grand total = " WS-GRAND-TOTAL.
+001518     DISPLAY "Rejected transaction count = " WS-REJECT-COUNT.
+001519     IF WS-GRTOT-OVERFLOWED
+001519         DISPLAY "WARNING - BATCH GRAND TOTAL OVERFLOWED AND IS "
+001519             "NOT RELIABLE FOR THIS RUN"
+001519     END-IF.
+001520     CLOSE CALC-TXN-FILE.
+001530     CLOSE CALC-REPORT-FILE.
+001535     CLOSE CALC-REJECT-FILE.
+001536     IF WS-RESTART-FILE-OPEN
+001536         MOVE 0 TO CALC-RESTART-COUNT
+001536         MOVE 0 TO CALC-RESTART-TXN-COUNT
+001536         MOVE 0 TO CALC-RESTART-REJ-COUNT
+001536         MOVE 0 TO CALC-RESTART-GR-TOTAL
+001536         REWRITE CALC-RESTART-RECORD
+001537         CLOSE CALC-RESTART-FILE
+001537     END-IF.
+001538     IF WS-REJECT-COUNT > 0 OR WS-GRTOT-OVERFLOWED
+001539         MOVE 4 TO RETURN-CODE
+001539     END-IF.
+001540 9000-EXIT.
+001550     EXIT.
+001560
