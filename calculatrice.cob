@@ -1,39 +1,448 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATRICE.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               77 a PIC 9999.
-               77 b PIC 9999.
-               77 op PIC XXX.
-               77 result PIC S9999V99 VALUE 0.
-       PROCEDURE DIVISION.
-              DISPLAY "Please enter a value for a: ".
-              ACCEPT a.
-              DISPLAY "Please enter a value for b: ".
-              ACCEPT b.
-              DISPLAY "Please enter an operator (+, -, *, /): ".
-              ACCEPT op.
-              EVALUATE op
-                WHEN "+"
-                     ADD a TO b GIVING result
-                WHEN "-"
-                     SUBTRACT b FROM a GIVING result
-                WHEN "*"
-                     MULTIPLY a BY b GIVING result
-                WHEN "/"
-                     IF b = 0
-                         DISPLAY "Division by zero is not allowed."
-                     ELSE
-                         DIVIDE a BY b GIVING result
-                     END-IF
-                WHEN "DIV"
-                     IF b = 0
-                         DISPLAY "Division by zero is not allowed."
-                     ELSE
-                         DIVIDE a BY b GIVING result
-                     END-IF
-                WHEN OTHER
-                     DISPLAY "Invalid operator : " op
-              END-EVALUATE.
-              DISPLAY "Result = " result.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CALCULATRICE.
+000120 AUTHOR. R HENIX.
+000130 INSTALLATION. ACCOUNTING BATCH SERVICES.
+000140 DATE-WRITTEN. 05/01/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-09  RH  CONVERTED FROM AN INTERACTIVE, ONE-SHOT ACCEPT  *
+000200*                 DIALOG TO A BATCH PROGRAM THAT READS CALC-TXN-  *
+000210*                 FILE AND PROCESSES EVERY TRANSACTION ON THE     *
+000220*                 FILE IN ONE JOB STEP.                           *
+000230* 2026-08-09  RH  ADDED CALC-REPORT-FILE SO EACH RUN LEAVES A     *
+000240*                 PRINTABLE RECORD OF THE CALCULATIONS INSTEAD OF *
+000250*                 JUST DISPLAY OUTPUT.                            *
+000255* 2026-08-09  RH  ADDED ** AND MOD OPERATORS. REMOVED THE "DIV"   *
+000256*                 BRANCH, WHICH DUPLICATED "/" EXACTLY.           *
+000257* 2026-08-09  RH  ADDED A RUNNING GRAND TOTAL, PRINTED ON THE     *
+000258*                 REPORT FOOTER AND DISPLAYED AT STOP RUN.        *
+000259* 2026-08-09  RH  ADDED CALC-REJECT-FILE. BAD OPERATOR, NON-      *
+000262*                NUMERIC NUM1/NUM2 AND DIVIDE-BY-ZERO NOW ROUTE  *
+000264*                TO THE REJECT FILE WITH A REASON CODE INSTEAD   *
+000266*                OF LOOPING OR JUST DISPLAYING A MESSAGE.        *
+000267* 2026-08-09  RH  ADDED CHECKPOINT/RESTART. THE RUN WRITES ITS   *
+000268*                LAST-COMPLETED RECORD COUNT TO CALC-RESTART-    *
+000269*                FILE EVERY WS-CHECKPOINT-INTERVAL RECORDS AND,  *
+000270*                ON A RESTART, SKIPS FORWARD PAST ALREADY-       *
+000271*                PROCESSED RECORDS AND EXTENDS THE PRIOR REPORT  *
+000272*                AND REJECT FILES INSTEAD OF STARTING OVER.      *
+000273* 2026-08-09  RH  SET A NON-ZERO RETURN CODE WHEN THE REJECT     *
+000274*                FILE IS NON-EMPTY, FOR THE OVERNIGHT SCHEDULER. *
+000275* 2026-08-09  RH  ADDED ON SIZE ERROR TO EVERY ARITHMETIC        *
+000276*                STATEMENT IN 2160-CALCULATE. A RESULT THAT      *
+000277*                OVERFLOWS ITS PICTURE NOW ROUTES THE            *
+000278*                TRANSACTION TO THE REJECT FILE INSTEAD OF       *
+000279*                PRINTING A SILENTLY TRUNCATED ANSWER.           *
+000280* 2026-08-09  RH  ADDED CALC-TXN-ID/CALC-OPER-ID/CALC-RUN-DATE/  *
+000281*                CALC-RUN-TIME (COPYBOOK CALCID) TO THE          *
+000282*                TRANSACTION, REPORT AND REJECT RECORDS SO EACH  *
+000283*                CALCULATION CAN BE TRACED BACK TO WHO RAN IT    *
+000284*                AND WHEN.                                       *
+000285* 2026-08-09  RH  CORRECTED THREE REPORT GROUPS (WS-HEADING-2,   *
+000286*                WS-DETAIL-LINE, WS-GRAND-TOTAL-LINE) WHOSE      *
+000287*                TRAILING FILLER LEFT THEM LONGER THAN THE       *
+000288*                80-BYTE CALC-REPORT-RECORD, WHICH WAS SILENTLY  *
+000289*                TRUNCATING THE WRITE. ALSO WIDENED CALC-RESTART-*
+000290*                RECORD TO CARRY THE RUNNING TRANSACTION COUNT,  *
+000291*                REJECT COUNT AND GRAND TOTAL SO A RESTARTED RUN *
+000292*                REPORTS TOTALS FOR THE WHOLE BATCH.             *
+000293* 2026-08-09  RH  FIXED "MOD" TO GIVE A TRUE INTEGER REMAINDER - *
+000294*                WS-QUOTIENT WAS A V99 FIELD, SO THE DIVIDE WAS  *
+000295*                TRUNCATING THE QUOTIENT TO TWO DECIMALS BEFORE  *
+000296*                DERIVING THE REMAINDER INSTEAD OF TRUNCATING IT *
+000297*                TO A WHOLE NUMBER. WIDENED CALC-REPORT-RECORD   *
+000298*                TO PIC X(100) AND ADDED RUN DATE/RUN TIME       *
+000299*                COLUMNS TO THE DETAIL LINE SO THE REPORT CAN    *
+000300*                ANSWER "WHEN" FOR A CALCULATION, NOT JUST "WHO".*
+000301*                ADDED ON SIZE ERROR TO THE GRAND TOTAL ACCUMULA-*
+000302*                TOR SO AN OVERFLOW THERE IS FLAGGED AND SETS A  *
+000303*                NON-ZERO RETURN CODE INSTEAD OF SILENTLY        *
+000304*                WRAPPING THE BATCH TOTAL.                       *
+000305* 2026-08-09  RH  CALCCKPT NO LONGER RELIES ON OPEN OUTPUT TO    *
+000306*                TRUNCATE THE CHECKPOINT RECORD (JCL DISP=MOD    *
+000307*                SUPPRESSES THAT ON A REAL SYSTEM). THE FILE IS  *
+000308*                NOW OPENED I-O ONCE IN 1200-CHECK-RESTART AND   *
+000309*                THE ONE CHECKPOINT RECORD IS REWRITTEN IN PLACE *
+000310*                BY 2700-WRITE-CHECKPOINT AND 9000-TERMINATE.    *
+000260*----------------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CALC-TXN-FILE ASSIGN TO CALCTXN
+000310         ORGANIZATION IS SEQUENTIAL.
+000320     SELECT CALC-REPORT-FILE ASSIGN TO CALCRPT
+000330         ORGANIZATION IS SEQUENTIAL.
+000335     SELECT CALC-REJECT-FILE ASSIGN TO CALCREJ
+000336         ORGANIZATION IS SEQUENTIAL.
+000337     SELECT CALC-RESTART-FILE ASSIGN TO CALCCKPT
+000338         ORGANIZATION IS SEQUENTIAL
+000339         FILE STATUS IS WS-RESTART-FILE-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  CALC-TXN-FILE
+000370     RECORDING MODE IS F
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  CALC-TXN-RECORD.
+000391     COPY CALCID.
+000392     COPY CALCTXN.
+000400 FD  CALC-REPORT-FILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  CALC-REPORT-RECORD              PIC X(100).
+000432 FD  CALC-REJECT-FILE
+000433     RECORDING MODE IS F
+000434     LABEL RECORDS ARE STANDARD.
+000435 01  CALC-REJECT-RECORD.
+000436     COPY CALCID
+000437         REPLACING ==CALC-TXN-ID==   BY ==CALC-REJECT-TXN-ID==
+000438                   ==CALC-OPER-ID==  BY ==CALC-REJECT-OPER-ID==
+000439                   ==CALC-RUN-DATE== BY ==CALC-REJECT-RUN-DATE==
+000440                   ==CALC-RUN-TIME== BY ==CALC-REJECT-RUN-TIME==.
+000442     COPY CALCTXN
+000443         REPLACING ==CALC-NUM1-X== BY ==CALC-REJECT-NUM1-X==
+000444                   ==CALC-NUM1==   BY ==CALC-REJECT-NUM1==
+000445                   ==CALC-OPERATOR== BY ==CALC-REJECT-OPERATOR==
+000446                   ==CALC-NUM2-X== BY ==CALC-REJECT-NUM2-X==
+000447                   ==CALC-NUM2==   BY ==CALC-REJECT-NUM2==.
+000448     COPY CALCRJ.
+000443 FD  CALC-RESTART-FILE
+000444     RECORDING MODE IS F
+000445     LABEL RECORDS ARE STANDARD.
+000446 01  CALC-RESTART-RECORD.
+000447     05  CALC-RESTART-COUNT      PIC 9(07).
+000449     05  CALC-RESTART-TXN-COUNT  PIC 9(07).
+000450     05  CALC-RESTART-REJ-COUNT  PIC 9(07).
+000451     05  CALC-RESTART-GR-TOTAL   PIC S9(09)V99
+000452         SIGN LEADING SEPARATE.
+000448     05  FILLER                  PIC X(47).
+000440 WORKING-STORAGE SECTION.
+000450 77  WS-EOF-SWITCH            PIC X(01) VALUE "N".
+000460     88  WS-END-OF-FILE                 VALUE "Y".
+000470 77  RESULT                   PIC S9(07)V99
+000471     SIGN LEADING SEPARATE VALUE 0.
+000480 77  WS-RUN-DATE              PIC 9(08) VALUE 0.
+000490 77  WS-TXN-COUNT             PIC 9(07) COMP VALUE 0.
+000495 77  WS-QUOTIENT              PIC S9(09) COMP VALUE 0.
+000496 77  WS-GRAND-TOTAL           PIC S9(09)V99
+000497     SIGN LEADING SEPARATE VALUE 0.
+000498 77  WS-VALID-TXN-SWITCH      PIC X(01) VALUE "Y".
+000499     88  WS-VALID-TXN                    VALUE "Y".
+000500 77  WS-REJECT-COUNT          PIC 9(07) COMP VALUE 0.
+000501 77  WS-RESTART-FILE-STATUS   PIC X(02) VALUE SPACES.
+000502     88  WS-RESTART-FILE-OK              VALUE "00".
+000502 77  WS-RESTART-FILE-OPEN-SW  PIC X(01) VALUE "N".
+000502     88  WS-RESTART-FILE-OPEN            VALUE "Y".
+000503 77  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 10.
+000504 77  WS-PROCESSED-COUNT       PIC 9(07) COMP VALUE 0.
+000505 77  WS-RESTART-COUNT         PIC 9(07) COMP VALUE 0.
+000506 77  WS-SKIP-COUNTER          PIC 9(07) COMP VALUE 0.
+000507 77  WS-CKPT-QUOTIENT         PIC 9(07) COMP VALUE 0.
+000508 77  WS-CKPT-REMAINDER        PIC 9(05) COMP VALUE 0.
+000509 77  WS-SIZE-ERROR-SWITCH     PIC X(01) VALUE "N".
+000510     88  WS-SIZE-ERROR-OCCURRED         VALUE "Y".
+000511 77  WS-GRTOT-OVERFLOW-SWITCH PIC X(01) VALUE "N".
+000512     88  WS-GRTOT-OVERFLOWED            VALUE "Y".
+000500
+000510 01  WS-HEADING-1.
+000520     05  FILLER                PIC X(30) VALUE
+000530         "CALCULATRICE CALCULATION LOG".
+000540     05  FILLER                PIC X(50) VALUE SPACES.
+000550
+000560 01  WS-HEADING-2.
+000570     05  FILLER                PIC X(09) VALUE "RUN DATE ".
+000580     05  WH2-RUN-DATE          PIC 9999/99/99.
+000590     05  FILLER                PIC X(61) VALUE SPACES.
+000600
+000610 01  WS-HEADING-3.
+000620     05  FILLER                PIC X(08) VALUE "NUM1".
+000630     05  FILLER                PIC X(08) VALUE "OP".
+000640     05  FILLER                PIC X(08) VALUE "NUM2".
+000650     05  FILLER                PIC X(12) VALUE "RESULT".
+000655     05  FILLER                PIC X(12) VALUE "TXN-ID".
+000657     05  FILLER                PIC X(10) VALUE "OPER-ID".
+000658     05  FILLER                PIC X(12) VALUE "RUN DATE".
+000659     05  FILLER                PIC X(10) VALUE "RUN TIME".
+000660     05  FILLER                PIC X(20) VALUE SPACES.
+000670
+000680 01  WS-DETAIL-LINE.
+000690     05  WD-NUM1                PIC -Z(6)9.99.
+000700     05  FILLER                 PIC X(04) VALUE SPACES.
+000710     05  WD-OPERATOR            PIC XXX.
+000720     05  FILLER                 PIC X(05) VALUE SPACES.
+000730     05  WD-NUM2                PIC -Z(6)9.99.
+000740     05  FILLER                 PIC X(04) VALUE SPACES.
+000750     05  WD-RESULT              PIC -Z(6)9.99.
+000752     05  FILLER                 PIC X(02) VALUE SPACES.
+000754     05  WD-TXN-ID               PIC X(10).
+000756     05  FILLER                 PIC X(02) VALUE SPACES.
+000758     05  WD-OPER-ID              PIC X(08).
+000759     05  FILLER                 PIC X(02) VALUE SPACES.
+000760     05  WD-RUN-DATE             PIC 9999/99/99.
+000761     05  FILLER                 PIC X(02) VALUE SPACES.
+000762     05  WD-RUN-TIME             PIC 9(06).
+000763     05  FILLER                 PIC X(07) VALUE SPACES.
+000770
+000780 01  WS-FOOTER-LINE.
+000790     05  FILLER                 PIC X(20) VALUE
+000800         "TRANSACTION COUNT : ".
+000810     05  WF-TXN-COUNT           PIC ZZZ,ZZ9.
+000815     05  FILLER                 PIC X(53) VALUE SPACES.
+
+000816 01  WS-GRAND-TOTAL-LINE.
+000817     05  FILLER                 PIC X(20) VALUE
+000818         "BATCH GRAND TOTAL : ".
+000819     05  WG-GRAND-TOTAL         PIC -Z(8)9.99.
+000820     05  FILLER                 PIC X(47) VALUE SPACES.
+000830
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000870     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000880         UNTIL WS-END-OF-FILE.
+000890     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000900     STOP RUN.
+000910
+000920 1000-INITIALIZE.
+000930     OPEN INPUT CALC-TXN-FILE.
+000935     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+000950     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000955     IF WS-RESTART-COUNT > 0
+000956         OPEN EXTEND CALC-REPORT-FILE
+000957         OPEN EXTEND CALC-REJECT-FILE
+000958         MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+000959         PERFORM 1250-SKIP-FORWARD THRU 1250-EXIT
+000960     ELSE
+000961         OPEN OUTPUT CALC-REPORT-FILE
+000962         OPEN OUTPUT CALC-REJECT-FILE
+000963         PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT
+000964     END-IF.
+000970     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001001 1200-CHECK-RESTART.
+001002     MOVE 0 TO WS-RESTART-COUNT.
+001003     OPEN I-O CALC-RESTART-FILE.
+001004     IF WS-RESTART-FILE-OK
+001004         MOVE "Y" TO WS-RESTART-FILE-OPEN-SW
+001005         READ CALC-RESTART-FILE
+001006         AT END
+001006             MOVE 0 TO CALC-RESTART-COUNT
+001006             MOVE 0 TO CALC-RESTART-TXN-COUNT
+001006             MOVE 0 TO CALC-RESTART-REJ-COUNT
+001006             MOVE 0 TO CALC-RESTART-GR-TOTAL
+001006             WRITE CALC-RESTART-RECORD
+001007         NOT AT END
+001008             MOVE CALC-RESTART-COUNT TO WS-RESTART-COUNT
+001008             IF WS-RESTART-COUNT > 0
+001008                 MOVE CALC-RESTART-TXN-COUNT TO WS-TXN-COUNT
+001008                 MOVE CALC-RESTART-REJ-COUNT TO WS-REJECT-COUNT
+001008                 MOVE CALC-RESTART-GR-TOTAL TO WS-GRAND-TOTAL
+001008             END-IF
+001009         END-READ
+001009     END-IF.
+001010 1200-EXIT.
+001011     EXIT.
+001012
+001013 1250-SKIP-FORWARD.
+001014     MOVE 0 TO WS-SKIP-COUNTER.
+001015     PERFORM 1260-SKIP-ONE-RECORD THRU 1260-EXIT
+001016         UNTIL WS-END-OF-FILE
+001017         OR WS-SKIP-COUNTER = WS-RESTART-COUNT.
+001018 1250-EXIT.
+001019     EXIT.
+001020
+001021 1260-SKIP-ONE-RECORD.
+001022     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+001023     ADD 1 TO WS-SKIP-COUNTER.
+001024 1260-EXIT.
+001025     EXIT.
+001026
+001030 1100-WRITE-HEADINGS.
+001020     WRITE CALC-REPORT-RECORD FROM WS-HEADING-1.
+001030     MOVE WS-RUN-DATE TO WH2-RUN-DATE.
+001040     WRITE CALC-REPORT-RECORD FROM WS-HEADING-2.
+001050     WRITE CALC-REPORT-RECORD FROM WS-HEADING-3.
+001060 1100-EXIT.
+001070     EXIT.
+001080
+001090 2000-PROCESS-TRANSACTION.
+001091     PERFORM 2150-VALIDATE-TRANSACTION THRU 2150-EXIT.
+001092     IF WS-VALID-TXN
+001093         PERFORM 2160-CALCULATE THRU 2160-EXIT
+001093         IF WS-SIZE-ERROR-OCCURRED
+001093             MOVE "SIZE" TO CALC-REJECT-REASON-CODE
+001093             MOVE "ARITHMETIC RESULT TOO LARGE"
+001093                 TO CALC-REJECT-REASON-TEXT
+001093             PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+001093         ELSE
+001094             PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+001093         END-IF
+001095     ELSE
+001096         PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+001097     END-IF.
+001098     ADD 1 TO WS-PROCESSED-COUNT.
+001099     DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+001100         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+001101     IF WS-CKPT-REMAINDER = 0
+001102         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+001103     END-IF.
+001330     PERFORM 2100-READ-TXN-FILE THRU 2100-EXIT.
+001340 2000-EXIT.
+001350     EXIT.
+001355
+001356 2150-VALIDATE-TRANSACTION.
+001357     MOVE "Y" TO WS-VALID-TXN-SWITCH.
+001358     MOVE SPACES TO CALC-REJECT-REASON-CODE.
+001359     MOVE SPACES TO CALC-REJECT-REASON-TEXT.
+001360     IF CALC-NUM1-X(1:1) NOT = "+"
+001361         AND CALC-NUM1-X(1:1) NOT = "-"
+001361         OR CALC-NUM1-X(2:9) NOT NUMERIC
+001362         MOVE "N" TO WS-VALID-TXN-SWITCH
+001363         MOVE "NUM1" TO CALC-REJECT-REASON-CODE
+001364         MOVE "NUM1 IS NOT NUMERIC" TO CALC-REJECT-REASON-TEXT
+001365     ELSE
+001366         IF CALC-NUM2-X(1:1) NOT = "+"
+001367             AND CALC-NUM2-X(1:1) NOT = "-"
+001367             OR CALC-NUM2-X(2:9) NOT NUMERIC
+001368             MOVE "N" TO WS-VALID-TXN-SWITCH
+001369             MOVE "NUM2" TO CALC-REJECT-REASON-CODE
+001370             MOVE "NUM2 IS NOT NUMERIC" TO CALC-REJECT-REASON-TEXT
+001371         ELSE
+001370             EVALUATE CALC-OPERATOR
+001371                 WHEN "+" WHEN "-" WHEN "*"
+001372                 WHEN "/" WHEN "**" WHEN "MOD"
+001373                     CONTINUE
+001374                 WHEN OTHER
+001375                     MOVE "N" TO WS-VALID-TXN-SWITCH
+001376                     MOVE "OPER" TO CALC-REJECT-REASON-CODE
+001377                     MOVE "INVALID OPERATOR"
+001378                         TO CALC-REJECT-REASON-TEXT
+001379             END-EVALUATE
+001380             IF WS-VALID-TXN-SWITCH = "Y"
+001381                 AND (CALC-OPERATOR = "/"
+001382                     OR CALC-OPERATOR = "MOD")
+001383                 AND CALC-NUM2 = 0
+001384                 MOVE "N" TO WS-VALID-TXN-SWITCH
+001384                 MOVE "DVZR" TO CALC-REJECT-REASON-CODE
+001385                 MOVE "DIVISION BY ZERO"
+001386                     TO CALC-REJECT-REASON-TEXT
+001387             END-IF
+001388         END-IF
+001389     END-IF.
+001390 2150-EXIT.
+001391     EXIT.
+001392
+001393 2160-CALCULATE.
+001394     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+001394     EVALUATE CALC-OPERATOR
+001395         WHEN "+"
+001396              ADD CALC-NUM1 TO CALC-NUM2 GIVING RESULT
+001396                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001396              END-ADD
+001397         WHEN "-"
+001398              SUBTRACT CALC-NUM2 FROM CALC-NUM1 GIVING RESULT
+001398                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001398              END-SUBTRACT
+001399         WHEN "*"
+001400              MULTIPLY CALC-NUM1 BY CALC-NUM2 GIVING RESULT
+001400                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001400              END-MULTIPLY
+001401         WHEN "/"
+001402              DIVIDE CALC-NUM1 BY CALC-NUM2 GIVING RESULT
+001402                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001402              END-DIVIDE
+001403         WHEN "**"
+001404              COMPUTE RESULT = CALC-NUM1 ** CALC-NUM2
+001404                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001404              END-COMPUTE
+001405         WHEN "MOD"
+001406              DIVIDE CALC-NUM1 BY CALC-NUM2
+001407                  GIVING WS-QUOTIENT REMAINDER RESULT
+001407                  ON SIZE ERROR MOVE "Y" TO WS-SIZE-ERROR-SWITCH
+001407              END-DIVIDE
+001408     END-EVALUATE.
+001409 2160-EXIT.
+001410     EXIT.
+001411
+001412 2600-WRITE-REJECT.
+001413     MOVE CALC-NUM1 TO CALC-REJECT-NUM1.
+001414     MOVE CALC-OPERATOR TO CALC-REJECT-OPERATOR.
+001415     MOVE CALC-NUM2 TO CALC-REJECT-NUM2.
+001415     MOVE CALC-TXN-ID TO CALC-REJECT-TXN-ID.
+001415     MOVE CALC-OPER-ID TO CALC-REJECT-OPER-ID.
+001415     MOVE CALC-RUN-DATE TO CALC-REJECT-RUN-DATE.
+001415     MOVE CALC-RUN-TIME TO CALC-REJECT-RUN-TIME.
+001416     WRITE CALC-REJECT-RECORD.
+001417     ADD 1 TO WS-REJECT-COUNT.
+001418 2600-EXIT.
+001419     EXIT.
+001420
+001421 2700-WRITE-CHECKPOINT.
+001422     IF WS-RESTART-FILE-OPEN
+001423         MOVE WS-PROCESSED-COUNT TO CALC-RESTART-COUNT
+001423         MOVE WS-TXN-COUNT TO CALC-RESTART-TXN-COUNT
+001423         MOVE WS-REJECT-COUNT TO CALC-RESTART-REJ-COUNT
+001423         MOVE WS-GRAND-TOTAL TO CALC-RESTART-GR-TOTAL
+001424         REWRITE CALC-RESTART-RECORD
+001424     END-IF.
+001426 2700-EXIT.
+001427     EXIT.
+001360
+001370 2100-READ-TXN-FILE.
+001380     READ CALC-TXN-FILE
+001390         AT END MOVE "Y" TO WS-EOF-SWITCH
+001400     END-READ.
+001410 2100-EXIT.
+001420     EXIT.
+001430
+001440 2200-WRITE-DETAIL-LINE.
+001450     MOVE CALC-NUM1 TO WD-NUM1.
+001460     MOVE CALC-OPERATOR TO WD-OPERATOR.
+001470     MOVE CALC-NUM2 TO WD-NUM2.
+001480     MOVE RESULT TO WD-RESULT.
+001485     MOVE CALC-TXN-ID TO WD-TXN-ID.
+001487     MOVE CALC-OPER-ID TO WD-OPER-ID.
+001488     MOVE CALC-RUN-DATE TO WD-RUN-DATE.
+001489     MOVE CALC-RUN-TIME TO WD-RUN-TIME.
+001490     WRITE CALC-REPORT-RECORD FROM WS-DETAIL-LINE.
+001500     ADD 1 TO WS-TXN-COUNT.
+001505     ADD RESULT TO WS-GRAND-TOTAL
+001506         ON SIZE ERROR
+001507             MOVE "Y" TO WS-GRTOT-OVERFLOW-SWITCH
+001508             DISPLAY "GRAND TOTAL OVERFLOW - WS-GRAND-TOTAL NO "
+001509                 "LONGER RELIABLE FOR THIS RUN"
+001510     END-ADD.
+001510 2200-EXIT.
+001520     EXIT.
+001530
+001540 9000-TERMINATE.
+001550     MOVE WS-TXN-COUNT TO WF-TXN-COUNT.
+001560     WRITE CALC-REPORT-RECORD FROM WS-FOOTER-LINE.
+001565     MOVE WS-GRAND-TOTAL TO WG-GRAND-TOTAL.
+001566     WRITE CALC-REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+001567     DISPLAY "Batch grand total = " WS-GRAND-TOTAL.
+001568     DISPLAY "Rejected transaction count = " WS-REJECT-COUNT.
+001569     IF WS-GRTOT-OVERFLOWED
+001569         DISPLAY "WARNING - BATCH GRAND TOTAL OVERFLOWED AND IS "
+001569             "NOT RELIABLE FOR THIS RUN"
+001569     END-IF.
+001570     CLOSE CALC-TXN-FILE.
+001580     CLOSE CALC-REPORT-FILE.
+001585     CLOSE CALC-REJECT-FILE.
+001586     IF WS-RESTART-FILE-OPEN
+001586         MOVE 0 TO CALC-RESTART-COUNT
+001586         MOVE 0 TO CALC-RESTART-TXN-COUNT
+001586         MOVE 0 TO CALC-RESTART-REJ-COUNT
+001586         MOVE 0 TO CALC-RESTART-GR-TOTAL
+001586         REWRITE CALC-RESTART-RECORD
+001587         CLOSE CALC-RESTART-FILE
+001587     END-IF.
+001588     IF WS-REJECT-COUNT > 0 OR WS-GRTOT-OVERFLOWED
+001589         MOVE 4 TO RETURN-CODE
+001589     END-IF.
+001590 9000-EXIT.
+001600     EXIT.
+001610
